@@ -1,21 +1,955 @@
-000010 CONFIGURATION SECTION.
-000020 DATA DIVISION.
-000030 DECLARATIVES.
-000040 END DECLARATIVES.
-000050 ENVIRONMENT DIVISION.
-000060 FILE-CONTROL.
-000070 FILE SECTION.
-000080 INPUT-OUTPUT SECTION.
-000090 I-O-CONTROL.
-000100 LINKAGE SECTION.
-000110 LOCAL-STORAGE SECTION.
-000120 MyParagraph.
-000130 PROCEDURE DIVISION.
-000140 PROCEDURE DIVISION USING InParam1 RETURNING OutParam1.
-000150 PROCEDURE DIVISION USING InParam1 VALUE InParam2 InParam3 BY 
-000155     REFERENCE InParam4 InParam5.
-000160 MySection1 SECTION.
-000170 MySection2 SECTION 10.
-000180 .
-000190 WORKING-STORAGE SECTION.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CTLPGM01 IS RECURSIVE.
+000030 AUTHOR. DATA-CONTROL-GROUP.
+000040 INSTALLATION. MAIN-DATA-CENTER.
+000050 DATE-WRITTEN. 01/05/1998.
+000060 DATE-COMPILED.
+000070 SECURITY. UNCLASSIFIED.
+000080*----------------------------------------------------------------*
+000090*  MODIFICATION HISTORY                                          *
+000100*----------------------------------------------------------------*
+000110*  DATE      INIT  DESCRIPTION                                   *
+000120*  01/05/98  JWB   ORIGINAL PROGRAM - HEADER SKELETON ONLY       *
+000130*  08/09/26  RLM   ADDED DECLARATIVES ERROR TRAPPING FOR THE     *
+000140*                  INPUT MASTER FILE SO A BAD BLOCK OR OUT-OF-   *
+000150*                  SPACE CONDITION LOGS A DIAGNOSTIC INSTEAD OF  *
+000160*                  ABENDING THE NIGHTLY JOB                      *
+000170*  08/09/26  RLM   ADDED THE AUDIT TRAIL FILE - EVERY RECORD     *
+000180*                  PROCESSED NOW WRITES A BEFORE/AFTER IMAGE     *
+000190*                  PLUS TIMESTAMP AND USER-ID FOR COMPLIANCE     *
+000200*                  TRACEABILITY                                  *
+000210*  08/09/26  RLM   OUTPARAM1 IS NOW A STRUCTURED RETURN CODE SO  *
+000220*                  THE CALLING JCL STEP CAN BRANCH ON IT         *
+000230*  08/09/26  RLM   ADDED A RECONCILIATION-MODE ENTRY POINT FOR   *
+000240*                  READ-ONLY MONTH-END COMPARE RUNS               *
+000250*  08/09/26  RLM   MYSECTION2 NOW PRODUCES CONTROL-BREAK         *
+000260*                  SUBTOTALS BY KEY CONTROL FIELD PLUS A GRAND    *
+000270*                  TOTAL ON THE NEW CONTROL REPORT FILE           *
+000280*  08/09/26  RLM   ADDED CHECKPOINT/RESTART SUPPORT SO A JCL      *
+000290*                  RESTART PICKS UP AFTER THE LAST KEY PROCESSED *
+000300*                  INSTEAD OF FORCING A FULL RERUN                *
+000310*  08/09/26  RLM   ADDED DAILY RECONCILIATION TOTALS (READ,       *
+000320*                  UPDATED, REJECTED, DOLLAR TOTAL) DISPLAYED     *
+000330*                  AND WRITTEN TO THE NEW DAILY SUMMARY FILE AT   *
+000340*                  END OF JOB                                     *
+000350*  08/09/26  RLM   TUNED BUFFERING ON THE TWO HIGHEST-VOLUME      *
+000360*                  FILES (INPUT MASTER, AUDIT TRAIL) FOR BETTER   *
+000370*                  THROUGHPUT ON THE NIGHTLY RUN                  *
+000380*  08/09/26  RLM   MYSECTION1 NOW CLEANSES THE CUSTOMER NAME AND  *
+000390*                  ADDRESS OF EMBEDDED LOW-VALUES, STRAY COMMAS,  *
+000400*                  AND OTHER NON-PRINTABLE CHARACTERS, LOGGING AN *
+000410*                  EXCEPTION LINE WHENEVER ANY ARE FOUND          *
+000420*  08/09/26  RLM   PROGRAM IS NOW RECURSIVE AND THE MYSECTION1/   *
+000430*                  MYSECTION2 WORK FIELDS MOVED TO LOCAL-STORAGE  *
+000440*                  SO THE END-OF-MONTH FILE CAN BE SPLIT ACROSS   *
+000450*                  CONCURRENT SUB-INVOCATIONS                     *
+000460*  08/09/26  RLM   THE RECORD LOOP NOW STOPS AS SOON AS A READ    *
+000470*                  TRIPS THE DECLARATIVES ERROR TRAP INSTEAD OF   *
+000480*                  LOOPING ON STALE DATA; A RESTART NO LONGER     *
+000490*                  TRUNCATES THE AUDIT TRAIL/REPORT/SUMMARY FILES *
+000500*                  FROM THE PRIOR RUN AND REPOSITIONS BY RECORD   *
+000510*                  COUNT INSTEAD OF THE NON-UNIQUE KEY CONTROL    *
+000520*                  FIELD; THE RECONCILIATION ENTRY POINT NO       *
+000530*                  LONGER TOUCHES CHECKPOINT-FILE OR RUNS THE     *
+000540*                  CLEANSING/CONTROL-BREAK REPORT WRITES, SINCE   *
+000550*                  IT IS COMPARE-ONLY; AND A RECORD WITH A BLANK  *
+000560*                  KEY CONTROL FIELD IS NOW COUNTED AND REPORTED  *
+000570*                  AS A REJECT INSTEAD OF BEING PROCESSED         *
+000580*  08/09/26  RLM   THE END-OF-RUN SUBTOTAL/GRAND-TOTAL FLUSH NOW   *
+000590*                  FIRES ONLY ON GENUINE END OF FILE, NOT ON AN    *
+000600*                  ABEND MID-RUN; THE CHECKPOINT NOW CARRIES THE   *
+000610*                  CONTROL-BREAK AND DAILY-TOTAL ACCUMULATORS SO   *
+000620*                  A RESTART PICKS UP TRUE RUNNING FIGURES RATHER  *
+000630*                  THAN STARTING THEM OVER AT ZERO; THE SKIP-     *
+000640*                  FORWARD COUNT AND 1210-SKIP-ONE-RECORD ERROR    *
+000650*                  HANDLING NOW MATCH 2000-PROCESS-ONE-RECORD SO A *
+000660*                  REJECTED RECORD OR A BAD READ DURING RESTART    *
+000670*                  REPOSITIONING CANNOT CAUSE DUPLICATE            *
+000680*                  PROCESSING; CHECKPOINT-FILE NOW HAS ITS OWN     *
+000690*                  DECLARATIVE, TRAPPING EVERYTHING EXCEPT FILE-   *
+000700*                  NOT-FOUND ON THE INITIAL RESTART CHECK;         *
+000710*                  OUTPARAM1 NOW ONLY ESCALATES, NEVER DOWNGRADES; *
+000720*                  AND THE PRIMARY ENTRY POINT FORCES RECONCILE-   *
+000730*                  MODE OFF SO A PRIOR RECONCILIATION CALL CANNOT  *
+000740*                  LEAK INTO THE NEXT NIGHTLY RUN                  *
+000750*----------------------------------------------------------------*
+000760 ENVIRONMENT DIVISION.
+000770 CONFIGURATION SECTION.
+000780 SOURCE-COMPUTER. IBM-3090.
+000790 OBJECT-COMPUTER. IBM-3090.
+000800 SPECIAL-NAMES.
+000810     CLASS WS-NONPRINT-CLASS IS X"01" THRU X"1F".
+000820 INPUT-OUTPUT SECTION.
+000830*----------------------------------------------------------------*
+000840*  FILE-CONTROL                                                  *
+000850*----------------------------------------------------------------*
+000860 FILE-CONTROL.
+000870     SELECT INPUT-MASTER-FILE ASSIGN TO INPTMSTR
+000880         ORGANIZATION IS SEQUENTIAL
+000890         ACCESS MODE IS SEQUENTIAL
+000900         RESERVE 4 AREAS
+000910         FILE STATUS IS WS-FS-INPUT-MASTER.
+000920     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITTRL
+000930         ORGANIZATION IS SEQUENTIAL
+000940         ACCESS MODE IS SEQUENTIAL
+000950         RESERVE 4 AREAS
+000960         FILE STATUS IS WS-FS-AUDIT-TRAIL.
+000970     SELECT CONTROL-REPORT-FILE ASSIGN TO CTLRPT
+000980         ORGANIZATION IS SEQUENTIAL
+000990         ACCESS MODE IS SEQUENTIAL
+001000         FILE STATUS IS WS-FS-CONTROL-RPT.
+001010     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+001020         ORGANIZATION IS SEQUENTIAL
+001030         ACCESS MODE IS SEQUENTIAL
+001040         FILE STATUS IS WS-FS-CHECKPOINT.
+001050     SELECT DAILY-SUMMARY-FILE ASSIGN TO DLYSUMRY
+001060         ORGANIZATION IS SEQUENTIAL
+001070         ACCESS MODE IS SEQUENTIAL
+001080         FILE STATUS IS WS-FS-DAILY-SUMMARY.
+001090     SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPRPT
+001100         ORGANIZATION IS SEQUENTIAL
+001110         ACCESS MODE IS SEQUENTIAL
+001120         FILE STATUS IS WS-FS-EXCEPTION-RPT.
+001130*----------------------------------------------------------------*
+001140*  I-O-CONTROL - AUDIT-TRAIL-FILE IS WRITE-ONLY FOR THE DURATION  *
+001150*  OF THE RUN, SO RELEASE IS SKIPPED AFTER EACH WRITE. INPUT-     *
+001160*  MASTER-FILE AND AUDIT-TRAIL-FILE ALSO EACH CARRY RESERVE 4     *
+001170*  AREAS ABOVE (FILE-CONTROL) FOR MULTIPLE BUFFERING, SINCE THEY  *
+001180*  SEE THE MOST I/O VOLUME OF ANY FILE IN THE RUN.                *
+001190*----------------------------------------------------------------*
+001200 I-O-CONTROL.
+001210     APPLY WRITE-ONLY ON AUDIT-TRAIL-FILE.
+001220 DATA DIVISION.
+001230*----------------------------------------------------------------*
+001240*  FILE SECTION                                                  *
+001250*----------------------------------------------------------------*
+001260 FILE SECTION.
+001270 FD  INPUT-MASTER-FILE
+001280     RECORDING MODE IS F.
+001290 01  INPUT-MASTER-RECORD.
+001300     05  IM-KEY-CONTROL-FIELD         PIC X(06).
+001310     05  IM-CUSTOMER-NAME             PIC X(30).
+001320     05  IM-CUSTOMER-ADDRESS          PIC X(40).
+001330     05  IM-TRANSACTION-AMOUNT        PIC S9(09)V99 COMP-3.
+001340     05  IM-USER-ID                   PIC X(08).
+001350     05  FILLER                       PIC X(10).
+001360*----------------------------------------------------------------*
+001370*  AUDIT-TRAIL-FILE - BEFORE/AFTER IMAGE OF EVERY RECORD         *
+001380*  PROCESSED, WITH TIMESTAMP AND USER-ID, FOR "WHO CHANGED THIS  *
+001390*  AND WHEN" COMPLIANCE TRACEABILITY.                            *
+001400*----------------------------------------------------------------*
+001410 FD  AUDIT-TRAIL-FILE
+001420     RECORDING MODE IS F.
+001430 01  AUDIT-TRAIL-RECORD.
+001440     05  AT-TIMESTAMP                 PIC X(26).
+001450     05  AT-USER-ID                   PIC X(08).
+001460     05  AT-BEFORE-IMAGE.
+001470         10  AT-BEFORE-KEY-CONTROL    PIC X(06).
+001480         10  AT-BEFORE-CUSTOMER-NAME  PIC X(30).
+001490         10  AT-BEFORE-ADDRESS        PIC X(40).
+001500     05  AT-AFTER-IMAGE.
+001510         10  AT-AFTER-KEY-CONTROL     PIC X(06).
+001520         10  AT-AFTER-CUSTOMER-NAME   PIC X(30).
+001530         10  AT-AFTER-ADDRESS         PIC X(40).
+001540*----------------------------------------------------------------*
+001550*  CONTROL-REPORT-FILE - ONE SUBTOTAL LINE PER BREAK ON THE KEY   *
+001560*  CONTROL FIELD, PLUS A GRAND TOTAL LINE AT END OF FILE.         *
+001570*----------------------------------------------------------------*
+001580 FD  CONTROL-REPORT-FILE
+001590     RECORDING MODE IS F.
+001600 01  CONTROL-REPORT-RECORD                PIC X(80).
+001610*----------------------------------------------------------------*
+001620*  CHECKPOINT-FILE - PHYSICAL RECORDS READ AND LAST KEY CONTROL   *
+001630*  VALUE, PLUS THE CONTROL-BREAK AND DAILY-TOTAL ACCUMULATORS,    *
+001640*  WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A JCL RESTART  *
+001650*  CAN REPOSITION INTO INPUT-MASTER-FILE AND PICK THE RUNNING     *
+001660*  TOTALS BACK UP INSTEAD OF FORCING A FULL RERUN FROM THE         *
+001670*  BEGINNING OF THE FILE. CKPT-RECORDS-PROCESSED COUNTS EVERY      *
+001680*  PHYSICAL READ, INCLUDING REJECTS, SO IT LINES UP WITH HOW       *
+001690*  1210-SKIP-ONE-RECORD COUNTS RECORDS BACK PAST ON RESTART;       *
+001700*  CKPT-GRAND-RECORD-COUNT/CKPT-GRAND-AMOUNT-TOTAL ARE THE         *
+001710*  SEPARATE REJECT-EXCLUDING TOTALS MYSECTION2 ACTUALLY REPORTS.   *
+001720*----------------------------------------------------------------*
+001730 FD  CHECKPOINT-FILE
+001740     RECORDING MODE IS F.
+001750 01  CHECKPOINT-RECORD.
+001760     05  CKPT-RECORDS-PROCESSED       PIC 9(09) COMP.
+001770     05  CKPT-LAST-PROCESSED-KEY      PIC X(06).
+001780     05  CKPT-GRAND-RECORD-COUNT      PIC 9(09) COMP.
+001790     05  CKPT-GRAND-AMOUNT-TOTAL      PIC S9(11)V99 COMP-3.
+001800     05  CKPT-BRANCH-RECORD-COUNT     PIC 9(07) COMP.
+001810     05  CKPT-BRANCH-AMOUNT-TOTAL     PIC S9(11)V99 COMP-3.
+001820     05  CKPT-PRIOR-KEY-CONTROL       PIC X(06).
+001830     05  CKPT-FIRST-RECORD-SWITCH     PIC X(01).
+001840     05  CKPT-DT-RECORDS-READ         PIC 9(09) COMP.
+001850     05  CKPT-DT-RECORDS-UPDATED      PIC 9(09) COMP.
+001860     05  CKPT-DT-RECORDS-REJECTED     PIC 9(09) COMP.
+001870     05  CKPT-DT-DOLLAR-TOTAL         PIC S9(11)V99 COMP-3.
+001880     05  FILLER                       PIC X(22).
+001890*----------------------------------------------------------------*
+001900*  DAILY-SUMMARY-FILE - ONE-LINE COUNTS OF RECORDS READ,           *
+001910*  UPDATED, AND REJECTED, PLUS THE DOLLAR TOTAL, WRITTEN AT        *
+001920*  END OF JOB FOR THE DAILY RECONCILIATION BINDER.                 *
+001930*----------------------------------------------------------------*
+001940 FD  DAILY-SUMMARY-FILE
+001950     RECORDING MODE IS F.
+001960 01  DAILY-SUMMARY-RECORD              PIC X(80).
+001970*----------------------------------------------------------------*
+001980*  EXCEPTION-REPORT-FILE - ONE LINE PER RECORD WHERE THE NAME/     *
+001990*  ADDRESS CLEANSING IN MYSECTION1 FOUND EMBEDDED LOW-VALUES,      *
+002000*  STRAY COMMAS, OR OTHER NON-PRINTABLE CHARACTERS.                *
+002010*----------------------------------------------------------------*
+002020 FD  EXCEPTION-REPORT-FILE
+002030     RECORDING MODE IS F.
+002040 01  EXCEPTION-REPORT-RECORD           PIC X(80).
+002050*----------------------------------------------------------------*
+002060*  WORKING-STORAGE SECTION                                       *
+002070*----------------------------------------------------------------*
+002080 WORKING-STORAGE SECTION.
+002090*----------------------------------------------------------------*
+002100*  FILE STATUS FIELDS - TRAPPED IN DECLARATIVES BELOW             *
+002110*----------------------------------------------------------------*
+002120 01  WS-FILE-STATUS-BLOCK.
+002130     05  WS-FS-INPUT-MASTER           PIC X(02).
+002140         88  WS-FS-INPUT-MASTER-OK            VALUE "00".
+002150         88  WS-FS-INPUT-MASTER-EOF           VALUE "10".
+002160     05  WS-FS-AUDIT-TRAIL             PIC X(02).
+002170         88  WS-FS-AUDIT-TRAIL-OK              VALUE "00".
+002180     05  WS-FS-CONTROL-RPT             PIC X(02).
+002190         88  WS-FS-CONTROL-RPT-OK              VALUE "00".
+002200     05  WS-FS-CHECKPOINT              PIC X(02).
+002210         88  WS-FS-CHECKPOINT-OK               VALUE "00".
+002220         88  WS-FS-CHECKPOINT-EOF              VALUE "10".
+002230         88  WS-FS-CHECKPOINT-NOT-FOUND        VALUE "35".
+002240     05  WS-FS-DAILY-SUMMARY           PIC X(02).
+002250         88  WS-FS-DAILY-SUMMARY-OK            VALUE "00".
+002260     05  WS-FS-EXCEPTION-RPT           PIC X(02).
+002270         88  WS-FS-EXCEPTION-RPT-OK            VALUE "00".
+002280
+002290 01  WS-EOF-SWITCH                     PIC X(01) VALUE "N".
+002300     88  WS-EOF-YES                            VALUE "Y".
+002310     88  WS-EOF-NO                             VALUE "N".
+002320
+002330 01  WS-ABEND-SWITCH                   PIC X(01) VALUE "N".
+002340     88  WS-ABEND-REQUESTED                    VALUE "Y".
+002350
+002360 77  WS-ERROR-MESSAGE-LINE             PIC X(80) VALUE SPACES.
+002370*----------------------------------------------------------------*
+002380*  AUDIT TRAIL WORK FIELDS                                       *
+002390*----------------------------------------------------------------*
+002400 01  WS-AUDIT-TIMESTAMP.
+002410     05  WS-AUDIT-DATE                 PIC 9(08).
+002420     05  FILLER                        PIC X(01) VALUE "-".
+002430     05  WS-AUDIT-TIME                 PIC 9(08).
+002440     05  FILLER                        PIC X(09) VALUE SPACES.
+002450
+002460 01  WS-AUDIT-BEFORE-IMAGE.
+002470     05  WS-AUDIT-BEFORE-KEY-CONTROL   PIC X(06).
+002480     05  WS-AUDIT-BEFORE-CUSTOMER-NAME PIC X(30).
+002490     05  WS-AUDIT-BEFORE-ADDRESS       PIC X(40).
+002500*----------------------------------------------------------------*
+002510*  RECONCILIATION-MODE SWITCH - SET ONLY BY THE ALTERNATE ENTRY  *
+002520*  POINT BELOW, FOR MONTH-END READ-ONLY COMPARE RUNS.            *
+002530*----------------------------------------------------------------*
+002540 01  WS-RECONCILE-MODE-SWITCH          PIC X(01) VALUE "N".
+002550     88  RECONCILE-MODE-ON                    VALUE "Y".
+002560     88  RECONCILE-MODE-OFF                   VALUE "N".
+002570*----------------------------------------------------------------*
+002580*  CHECKPOINT/RESTART CONTROL FIELDS                              *
+002590*----------------------------------------------------------------*
+002600 01  WS-CHECKPOINT-CONTROL.
+002610     05  WS-CHECKPOINT-INTERVAL        PIC 9(05) COMP
+002620                                       VALUE 1000.
+002630     05  WS-RECORDS-SINCE-CHECKPOINT   PIC 9(05) COMP VALUE ZERO.
+002640     05  WS-LAST-PROCESSED-KEY         PIC X(06) VALUE SPACES.
+002650     05  WS-CHECKPOINT-RECORDS-TO-SKIP PIC 9(09) COMP VALUE ZERO.
+002660     05  WS-SKIP-COUNTER               PIC 9(09) COMP VALUE ZERO.
+002670     05  WS-RESTART-SWITCH             PIC X(01) VALUE "N".
+002680         88  WS-RESTART-REQUESTED             VALUE "Y".
+002690         88  WS-FRESH-START                   VALUE "N".
+002700*----------------------------------------------------------------*
+002710*  DAILY RECONCILIATION TOTALS - ACCUMULATED FOR THE WHOLE RUN    *
+002720*  AND DUMPED TO DAILY-SUMMARY-FILE AT END OF JOB.                *
+002730*----------------------------------------------------------------*
+002740 01  WS-DAILY-TOTALS.
+002750     05  WS-DT-RECORDS-READ            PIC 9(09) COMP VALUE ZERO.
+002760     05  WS-DT-RECORDS-UPDATED         PIC 9(09) COMP VALUE ZERO.
+002770     05  WS-DT-RECORDS-REJECTED        PIC 9(09) COMP VALUE ZERO.
+002780     05  WS-DT-DOLLAR-TOTAL            PIC S9(11)V99 VALUE ZERO.
+002790*----------------------------------------------------------------*
+002800*  LOCAL-STORAGE SECTION                                          *
+002810*----------------------------------------------------------------*
+002820*  CTLPGM01 IS RECURSIVE SO THE END-OF-MONTH FILE CAN BE SPLIT     *
+002830*  AND PROCESSED BY SEVERAL CONCURRENT SUB-INVOCATIONS. MOST OF    *
+002840*  THE FIELDS BELOW BELONG TO A SINGLE RECORD'S PASS THROUGH       *
+002850*  MYSECTION1 (NAME/ADDRESS CLEANSING) OR ACCUMULATE ACROSS A      *
+002860*  SINGLE INVOCATION'S OWN SLICE OF RECORDS IN MYSECTION2          *
+002870*  (CONTROL-BREAK SUBTOTALS/GRAND TOTAL). WS-CONTROL-RPT-COUNT-    *
+002880*  DISPLAY AND WS-CONTROL-RPT-AMOUNT-DISPLAY ARE ALSO REUSED AS    *
+002890*  GENERIC NUMERIC-EDIT SCRATCH BY 9050-WRITE-DAILY-SUMMARY (AN    *
+002900*  END-OF-JOB ROUTINE WITH NO CONTROL-BREAK DATA OF ITS OWN), AND  *
+002910*  WS-GRAND-RECORD-COUNT IS ALSO SET BY 2200-CHECKPOINT-IF-NEEDED. *
+002920*  EACH ACTIVE INVOCATION STILL NEEDS ITS OWN COPY OF EVERY FIELD  *
+002930*  HERE RATHER THAN ONE SHARED ACROSS ALL OF THEM, REGARDLESS OF   *
+002940*  WHICH PARAGRAPH TOUCHES IT - HENCE LOCAL-STORAGE RATHER THAN    *
+002950*  WORKING-STORAGE.                                                *
+002960*----------------------------------------------------------------*
+002970 LOCAL-STORAGE SECTION.
+002980*----------------------------------------------------------------*
+002990*  CONTROL-BREAK WORK FIELDS FOR MYSECTION2                       *
+003000*----------------------------------------------------------------*
+003010 01  WS-FIRST-RECORD-SWITCH            PIC X(01) VALUE "Y".
+003020     88  WS-FIRST-RECORD-YES                  VALUE "Y".
+003030     88  WS-FIRST-RECORD-NO                   VALUE "N".
+003040 01  WS-PRIOR-KEY-CONTROL              PIC X(06).
+003050 01  WS-BRANCH-RECORD-COUNT            PIC 9(07) COMP VALUE ZERO.
+003060 01  WS-BRANCH-AMOUNT-TOTAL            PIC S9(11)V99 VALUE ZERO.
+003070 01  WS-GRAND-RECORD-COUNT             PIC 9(09) COMP VALUE ZERO.
+003080 01  WS-GRAND-AMOUNT-TOTAL             PIC S9(11)V99 VALUE ZERO.
+003090 01  WS-CONTROL-RPT-KEY-DISPLAY        PIC X(06).
+003100 01  WS-CONTROL-RPT-COUNT-DISPLAY      PIC ZZZ,ZZZ,ZZ9.
+003110 01  WS-CONTROL-RPT-AMOUNT-DISPLAY     PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+003120*----------------------------------------------------------------*
+003130*  NAME/ADDRESS CLEANSING TALLIES - RESET FOR EACH RECORD BY      *
+003140*  3000-CLEANSE-CUSTOMER-DATA.                                    *
+003150*----------------------------------------------------------------*
+003160 01  WS-CLEANSE-CONTROL.
+003170     05  WS-CLEANSE-LOW-VALUES         PIC 9(03) COMP VALUE ZERO.
+003180     05  WS-CLEANSE-COMMAS             PIC 9(03) COMP VALUE ZERO.
+003190     05  WS-CLEANSE-NONPRINT           PIC 9(03) COMP VALUE ZERO.
+003200     05  WS-CLEANSE-TALLY-TOTAL        PIC 9(05) COMP VALUE ZERO.
+003210     05  WS-CLEANSE-SCRATCH-LEN        PIC 9(03) COMP VALUE ZERO.
+003220     05  WS-CLEANSE-SUBSCRIPT          PIC 9(03) COMP VALUE ZERO.
+003230     05  WS-CLEANSE-ONE-CHAR           PIC X(01).
+003240 01  WS-CLEANSE-SCRATCH                PIC X(40).
+003250 01  WS-CLEANSE-TALLY-DISPLAY          PIC ZZZZ9.
+003260 LINKAGE SECTION.
+003270 01  InParam1                          PIC X(06).
+003280 01  InParam2                          PIC X(02).
+003290 01  InParam3                          PIC X(02).
+003300 01  InParam4                          PIC X(80).
+003310 01  InParam5                          PIC X(80).
+003320 01  InParam6                          PIC X(01).
+003330*  OUTPARAM1 IS A SINGLE WORST-CASE RETURN CODE FOR THE WHOLE     *
+003340*  RUN, NOT A LAST-CONDITION-WINS FLAG - EVERY PLACE THAT SETS    *
+003350*  IT BEYOND THE INITIAL OUT1-SUCCESS GUARDS THE SET SO A LOWER   *
+003360*  CODE CAN NEVER OVERWRITE A HIGHER ONE ALREADY POSTED.          *
+003370 01  OutParam1                         PIC 9(02).
+003380     88  OUT1-SUCCESS                        VALUE 00.
+003390     88  OUT1-WARNING-DEFAULTS-APPLIED       VALUE 04.
+003400     88  OUT1-REJECT                         VALUE 08.
+003410     88  OUT1-FATAL                          VALUE 12.
+003420*----------------------------------------------------------------*
+003430*  PROCEDURE DIVISION - PRIMARY ENTRY POINT                      *
+003440*----------------------------------------------------------------*
+003450 PROCEDURE DIVISION USING InParam1 RETURNING OutParam1.
+003460*----------------------------------------------------------------*
+003470*  DECLARATIVES - TRAP NON-ZERO FILE STATUS / INVALID KEY ON     *
+003480*  EVERY FILE UNDER FILE-CONTROL SO A BAD BLOCK OR OUT-OF-SPACE  *
+003490*  CONDITION IN THE NIGHTLY FEED LOGS A DIAGNOSTIC INSTEAD OF    *
+003500*  ABENDING THE JOB.                                             *
+003510*----------------------------------------------------------------*
+003520 DECLARATIVES.
+003530 INPUT-MASTER-ERROR SECTION.
+003540     USE AFTER STANDARD ERROR PROCEDURE ON INPUT-MASTER-FILE.
+003550 INPUT-MASTER-ERROR-PARA.
+003560     STRING "INPUT-MASTER-FILE I/O ERROR - FILE STATUS "
+003570         WS-FS-INPUT-MASTER
+003580         DELIMITED BY SIZE INTO WS-ERROR-MESSAGE-LINE
+003590     DISPLAY WS-ERROR-MESSAGE-LINE
+003600     SET WS-ABEND-REQUESTED TO TRUE.
+003610 AUDIT-TRAIL-ERROR SECTION.
+003620     USE AFTER STANDARD ERROR PROCEDURE ON AUDIT-TRAIL-FILE.
+003630 AUDIT-TRAIL-ERROR-PARA.
+003640     STRING "AUDIT-TRAIL-FILE I/O ERROR - FILE STATUS "
+003650         WS-FS-AUDIT-TRAIL
+003660         DELIMITED BY SIZE INTO WS-ERROR-MESSAGE-LINE
+003670     DISPLAY WS-ERROR-MESSAGE-LINE
+003680     SET WS-ABEND-REQUESTED TO TRUE.
+003690 CONTROL-RPT-ERROR SECTION.
+003700     USE AFTER STANDARD ERROR PROCEDURE ON CONTROL-REPORT-FILE.
+003710 CONTROL-RPT-ERROR-PARA.
+003720     STRING "CONTROL-REPORT-FILE I/O ERROR - FILE STATUS "
+003730         WS-FS-CONTROL-RPT
+003740         DELIMITED BY SIZE INTO WS-ERROR-MESSAGE-LINE
+003750     DISPLAY WS-ERROR-MESSAGE-LINE
+003760     SET WS-ABEND-REQUESTED TO TRUE.
+003770 DAILY-SUMMARY-ERROR SECTION.
+003780     USE AFTER STANDARD ERROR PROCEDURE ON DAILY-SUMMARY-FILE.
+003790 DAILY-SUMMARY-ERROR-PARA.
+003800     STRING "DAILY-SUMMARY-FILE I/O ERROR - FILE STATUS "
+003810         WS-FS-DAILY-SUMMARY
+003820         DELIMITED BY SIZE INTO WS-ERROR-MESSAGE-LINE
+003830     DISPLAY WS-ERROR-MESSAGE-LINE
+003840     SET WS-ABEND-REQUESTED TO TRUE.
+003850 EXCEPTION-RPT-ERROR SECTION.
+003860     USE AFTER STANDARD ERROR PROCEDURE ON EXCEPTION-REPORT-FILE.
+003870 EXCEPTION-RPT-ERROR-PARA.
+003880     STRING "EXCEPTION-REPORT-FILE I/O ERROR - FILE STATUS "
+003890         WS-FS-EXCEPTION-RPT
+003900         DELIMITED BY SIZE INTO WS-ERROR-MESSAGE-LINE
+003910     DISPLAY WS-ERROR-MESSAGE-LINE
+003920     SET WS-ABEND-REQUESTED TO TRUE.
+003930*----------------------------------------------------------------*
+003940*  CHECKPOINT-FILE - FILE STATUS 35 (FILE NOT FOUND) IS EXPECTED *
+003950*  ON THE VERY FIRST RUN'S OPEN INPUT IN 1050-DETERMINE-RESTART   *
+003960*  AND IS NOT AN ERROR. EVERY OTHER NON-ZERO STATUS - INCLUDING   *
+003970*  A FAILED WRITE IN 2200-CHECKPOINT-IF-NEEDED OR A GENUINE OPEN  *
+003980*  FAILURE OTHER THAN NOT-FOUND - IS TRAPPED LIKE ANY OTHER FILE. *
+003990*----------------------------------------------------------------*
+004000 CHECKPOINT-ERROR SECTION.
+004010     USE AFTER STANDARD ERROR PROCEDURE ON CHECKPOINT-FILE.
+004020 CHECKPOINT-ERROR-PARA.
+004030     IF NOT WS-FS-CHECKPOINT-NOT-FOUND
+004040         STRING "CHECKPOINT-FILE I/O ERROR - FILE STATUS "
+004050             WS-FS-CHECKPOINT
+004060             DELIMITED BY SIZE INTO WS-ERROR-MESSAGE-LINE
+004070         DISPLAY WS-ERROR-MESSAGE-LINE
+004080         SET WS-ABEND-REQUESTED TO TRUE
+004090     END-IF.
+004100 END DECLARATIVES.
+004110     GO TO 0000-MAINLINE-START.
+004120*----------------------------------------------------------------*
+004130*  ALTERNATE ENTRY POINT - RECONCILIATION (READ-ONLY COMPARE)    *
+004140*  MODE FOR MONTH-END BALANCING. RUNS THE SAME MYPARAGRAPH LOGIC *
+004150*  WITH RECONCILE-MODE-ON SET SO NO AUDIT TRAIL IS WRITTEN. THE   *
+004160*  GO TO ABOVE (RIGHT AFTER END DECLARATIVES) IS WHAT ROUTES THE  *
+004170*  PRIMARY ENTRY'S FALL-THROUGH PAST THIS BLOCK - WITHOUT IT THE  *
+004180*  PRIMARY ENTRY POINT WOULD RUN STRAIGHT INTO THIS ALTERNATE     *
+004190*  ENTRY'S OWN CODE, REFERENCING PARAMETERS NEVER SUPPLIED ON     *
+004200*  THE PRIMARY CALL.                                              *
+004210*----------------------------------------------------------------*
+004220 ENTRY "CTLPGM01-RECONCILE" USING InParam1 VALUE InParam2
+004230     InParam3 BY REFERENCE InParam4 InParam5 InParam6.
+004240 ALT-ENTRY-START.
+004250     MOVE InParam6 TO WS-RECONCILE-MODE-SWITCH
+004260     PERFORM 1050-DETERMINE-RESTART THRU
+004270         1050-DETERMINE-RESTART-EXIT
+004280     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+004290     IF WS-ABEND-REQUESTED
+004300         GO TO ALT-ENTRY-EXIT
+004310     END-IF
+004320     PERFORM MyParagraph THRU MyParagraph-EXIT
+004330     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+004340 ALT-ENTRY-EXIT.
+004350     GOBACK.
+004360*----------------------------------------------------------------*
+004370*  0000-MAINLINE - DRIVES THE RUN THROUGH MYPARAGRAPH. EXPLICITLY *
+004380*  FORCES RECONCILE-MODE-OFF SO A PRIOR CALL TO THE ALTERNATE     *
+004390*  ENTRY POINT (CTLPGM01-RECONCILE) WITHIN THE SAME RUN UNIT      *
+004400*  CANNOT LEAVE THE SWITCH ON "Y" AND SILENTLY TURN THE NIGHTLY   *
+004410*  UPDATE RUN INTO A READ-ONLY COMPARE RUN.                       *
+004420*----------------------------------------------------------------*
+004430 0000-MAINLINE SECTION.
+004440 0000-MAINLINE-START.
+004450     SET RECONCILE-MODE-OFF TO TRUE
+004460     SET OUT1-SUCCESS TO TRUE
+004470     PERFORM 1050-DETERMINE-RESTART THRU
+004480         1050-DETERMINE-RESTART-EXIT
+004490     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+004500     IF WS-ABEND-REQUESTED
+004510         SET OUT1-FATAL TO TRUE
+004520         GO TO 0000-MAINLINE-EXIT
+004530     END-IF
+004540     PERFORM MyParagraph THRU MyParagraph-EXIT
+004550     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+004560     IF WS-ABEND-REQUESTED
+004570         SET OUT1-FATAL TO TRUE
+004580     END-IF.
+004590 0000-MAINLINE-EXIT.
+004600     EXIT.
+004610*----------------------------------------------------------------*
+004620*  1000-INITIALIZE - OPEN FILES. A RESTART (DETECTED BY          *
+004630*  1050-DETERMINE-RESTART, WHICH MUST RUN FIRST) OPENS THE       *
+004640*  AUDIT-TRAIL/REPORT/SUMMARY FILES EXTEND INSTEAD OF OUTPUT SO   *
+004650*  THE PRIOR CRASHED RUN'S OUTPUT IS NOT TRUNCATED. A READ-ONLY   *
+004660*  RECONCILIATION RUN NEVER WRITES TO ANY OF THE FOUR - SEE       *
+004670*  2000-PROCESS-ONE-RECORD, 4000/4100-WRITE-...-LINE, AND         *
+004680*  9050-WRITE-DAILY-SUMMARY - SO IT MUST NOT OPEN (AND THEREBY    *
+004690*  CREATE OR TRUNCATE) THEM EITHER. 9000-TERMINATE MIRRORS THIS   *
+004700*  SAME RECONCILE-MODE-OFF GATE ON THE MATCHING CLOSE.            *
+004710*----------------------------------------------------------------*
+004720 1000-INITIALIZE.
+004730     OPEN INPUT INPUT-MASTER-FILE
+004740     IF RECONCILE-MODE-OFF
+004750         IF WS-RESTART-REQUESTED
+004760             OPEN EXTEND AUDIT-TRAIL-FILE
+004770             OPEN EXTEND CONTROL-REPORT-FILE
+004780             OPEN EXTEND DAILY-SUMMARY-FILE
+004790             OPEN EXTEND EXCEPTION-REPORT-FILE
+004800         ELSE
+004810             OPEN OUTPUT AUDIT-TRAIL-FILE
+004820             OPEN OUTPUT CONTROL-REPORT-FILE
+004830             OPEN OUTPUT DAILY-SUMMARY-FILE
+004840             OPEN OUTPUT EXCEPTION-REPORT-FILE
+004850         END-IF
+004860     END-IF
+004870     SET WS-EOF-NO TO TRUE.
+004880 1000-INITIALIZE-EXIT.
+004890     EXIT.
+004900*----------------------------------------------------------------*
+004910*  1050-DETERMINE-RESTART - PEEK AT ANY EXISTING CHECKPOINT FILE  *
+004920*  LEFT BY A PRIOR RUN, BEFORE 1000-INITIALIZE DECIDES HOW TO     *
+004930*  OPEN THE AUDIT-TRAIL/REPORT/SUMMARY FILES. A READ-ONLY         *
+004940*  RECONCILIATION RUN NEVER RESTARTS - IT ALWAYS READS THE WHOLE  *
+004950*  INPUT FILE FROM THE BEGINNING, SO THE CHECKPOINT FILE IS LEFT  *
+004960*  ALONE IN THAT MODE.                                            *
+004970*----------------------------------------------------------------*
+004980 1050-DETERMINE-RESTART.
+004990     SET WS-FRESH-START TO TRUE
+005000     IF RECONCILE-MODE-OFF
+005010         OPEN INPUT CHECKPOINT-FILE
+005020         IF WS-FS-CHECKPOINT-OK
+005030             PERFORM 1110-READ-CHECKPOINT-RECORD THRU
+005040                 1110-READ-CHECKPOINT-RECORD-EXIT
+005050                 UNTIL WS-FS-CHECKPOINT-EOF
+005060             CLOSE CHECKPOINT-FILE
+005070             IF WS-LAST-PROCESSED-KEY NOT = SPACES
+005080                 SET WS-RESTART-REQUESTED TO TRUE
+005090             END-IF
+005100         END-IF
+005110     END-IF.
+005120 1050-DETERMINE-RESTART-EXIT.
+005130     EXIT.
+005140*----------------------------------------------------------------*
+005150*  MYPARAGRAPH - THE SINGLE DRIVING PARAGRAPH FOR THE RUN. A      *
+005160*  RESTART CHECK IS DONE FIRST, SINCE A PRIOR CHECKPOINT MEANS    *
+005170*  INPUT-MASTER-FILE NEEDS TO BE SKIPPED FORWARD BEFORE NORMAL    *
+005180*  PROCESSING BEGINS.                                             *
+005190*----------------------------------------------------------------*
+005200 MyParagraph.
+005210     PERFORM 1100-CHECK-FOR-RESTART THRU
+005220         1100-CHECK-FOR-RESTART-EXIT
+005230     PERFORM 2000-PROCESS-ONE-RECORD THRU
+005240         2000-PROCESS-ONE-RECORD-EXIT
+005250         UNTIL WS-EOF-YES OR WS-ABEND-REQUESTED
+005260     IF WS-FIRST-RECORD-NO AND WS-EOF-YES
+005270         PERFORM 4000-WRITE-SUBTOTAL-LINE THRU
+005280             4000-WRITE-SUBTOTAL-LINE-EXIT
+005290         PERFORM 4100-WRITE-GRAND-TOTAL-LINE THRU
+005300             4100-WRITE-GRAND-TOTAL-LINE-EXIT
+005310     END-IF.
+005320 MyParagraph-EXIT.
+005330     EXIT.
+005340*----------------------------------------------------------------*
+005350*  1100-CHECK-FOR-RESTART - RESTART STATUS WAS ALREADY DETERMINED *
+005360*  BY 1050-DETERMINE-RESTART. IF THIS IS A RESTART, SKIP INPUT-   *
+005370*  MASTER-FILE FORWARD PAST EVERY RECORD THE PRIOR RUN ALREADY    *
+005380*  CHECKPOINTED. A READ-ONLY RECONCILIATION RUN NEVER RESTARTS    *
+005390*  AND MUST NOT OPEN CHECKPOINT-FILE OUTPUT - DOING SO WOULD      *
+005400*  TRUNCATE THE REAL NIGHTLY RUN'S CHECKPOINT.                    *
+005410*----------------------------------------------------------------*
+005420 1100-CHECK-FOR-RESTART.
+005430     IF RECONCILE-MODE-OFF
+005440         OPEN OUTPUT CHECKPOINT-FILE
+005450         IF WS-RESTART-REQUESTED
+005460             PERFORM 1200-SKIP-TO-RESTART-POINT THRU
+005470                 1200-SKIP-TO-RESTART-POINT-EXIT
+005480         END-IF
+005490     END-IF.
+005500 1100-CHECK-FOR-RESTART-EXIT.
+005510     EXIT.
+005520*----------------------------------------------------------------*
+005530*  1110-READ-CHECKPOINT-RECORD - READ ONE CHECKPOINT RECORD,     *
+005540*  KEEPING THE LAST KEY, SKIP COUNT, AND EVERY RUNNING            *
+005550*  ACCUMULATOR SEEN, SINCE THE FILE MAY HOLD SEVERAL CHECKPOINTS  *
+005560*  WRITTEN DURING THE PRIOR RUN AND ONLY THE LAST ONE MATTERS.    *
+005570*  RESTORING THE CONTROL-BREAK AND DAILY-TOTAL FIGURES HERE IS    *
+005580*  WHAT LETS 4000/4100-WRITE-...-LINE AND 9050-WRITE-DAILY-       *
+005590*  SUMMARY REPORT TRUE RUN-TO-DATE FIGURES AFTER A RESTART        *
+005600*  INSTEAD OF UNDER-REPORTING EVERYTHING BEFORE THE RESTART. THE  *
+005610*  READ CARRIES AN EXPLICIT AT END (EVEN THOUGH IT DOES NOTHING   *
+005620*  BEYOND WHAT NOT AT END LEAVES UNCHANGED) BECAUSE CHECKPOINT-   *
+005630*  FILE HAS ITS OWN DECLARATIVES - OMITTING AT END WOULD LET THE  *
+005640*  ORDINARY END-OF-FILE CONDITION THIS SCAN HITS EVERY RUN FALL   *
+005650*  THROUGH TO CHECKPOINT-ERROR-PARA AND ABEND THE JOB.            *
+005660*----------------------------------------------------------------*
+005670  1110-READ-CHECKPOINT-RECORD.
+005680      READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+005690          AT END
+005700              CONTINUE
+005710          NOT AT END
+005720              MOVE CKPT-LAST-PROCESSED-KEY
+005730                  TO WS-LAST-PROCESSED-KEY
+005740              MOVE CKPT-RECORDS-PROCESSED
+005750                  TO WS-CHECKPOINT-RECORDS-TO-SKIP
+005760              MOVE CKPT-GRAND-RECORD-COUNT
+005770                  TO WS-GRAND-RECORD-COUNT
+005780              MOVE CKPT-GRAND-AMOUNT-TOTAL
+005790                  TO WS-GRAND-AMOUNT-TOTAL
+005800              MOVE CKPT-BRANCH-RECORD-COUNT
+005810                  TO WS-BRANCH-RECORD-COUNT
+005820              MOVE CKPT-BRANCH-AMOUNT-TOTAL
+005830                  TO WS-BRANCH-AMOUNT-TOTAL
+005840              MOVE CKPT-PRIOR-KEY-CONTROL
+005850                  TO WS-PRIOR-KEY-CONTROL
+005860              MOVE CKPT-FIRST-RECORD-SWITCH
+005870                  TO WS-FIRST-RECORD-SWITCH
+005880              MOVE CKPT-DT-RECORDS-READ
+005890                  TO WS-DT-RECORDS-READ
+005900              MOVE CKPT-DT-RECORDS-UPDATED
+005910                  TO WS-DT-RECORDS-UPDATED
+005920              MOVE CKPT-DT-RECORDS-REJECTED
+005930                  TO WS-DT-RECORDS-REJECTED
+005940              MOVE CKPT-DT-DOLLAR-TOTAL
+005950                  TO WS-DT-DOLLAR-TOTAL
+005960      END-READ.
+005970  1110-READ-CHECKPOINT-RECORD-EXIT.
+005980     EXIT.
+005990*----------------------------------------------------------------*
+006000*  1200-SKIP-TO-RESTART-POINT - SKIP INPUT-MASTER-FILE FORWARD   *
+006010*  PAST THE WS-CHECKPOINT-RECORDS-TO-SKIP RECORDS ALREADY          *
+006020*  PROCESSED BY THE PRIOR RUN. REPOSITIONING BY COUNT RATHER      *
+006030*  THAN BY MATCHING IM-KEY-CONTROL-FIELD AVOIDS STOPPING PARTWAY  *
+006040*  THROUGH A BRANCH, SINCE THAT KEY IS NOT UNIQUE PER RECORD.     *
+006050*  STOPS ON WS-ABEND-REQUESTED TOO, SINCE 1210-SKIP-ONE-RECORD    *
+006060*  CAN TRIP THE DECLARATIVES ERROR TRAP JUST LIKE A NORMAL READ.  *
+006070*----------------------------------------------------------------*
+006080  1200-SKIP-TO-RESTART-POINT.
+006090      MOVE ZERO TO WS-SKIP-COUNTER
+006100      PERFORM 1210-SKIP-ONE-RECORD THRU
+006110          1210-SKIP-ONE-RECORD-EXIT
+006120          UNTIL WS-EOF-YES
+006130          OR WS-ABEND-REQUESTED
+006140          OR WS-SKIP-COUNTER >= WS-CHECKPOINT-RECORDS-TO-SKIP.
+006150  1200-SKIP-TO-RESTART-POINT-EXIT.
+006160     EXIT.
+006170*----------------------------------------------------------------*
+006180*  1210-SKIP-ONE-RECORD - READ AND DISCARD ONE ALREADY-PROCESSED *
+006190*  RECORD WHILE REPOSITIONING AFTER A RESTART. A FAILED READ      *
+006200*  BAILS OUT WITHOUT COUNTING THE SKIP, THE SAME AS A FAILED      *
+006210*  READ IN 2000-PROCESS-ONE-RECORD.                               *
+006220*----------------------------------------------------------------*
+006230  1210-SKIP-ONE-RECORD.
+006240      READ INPUT-MASTER-FILE INTO INPUT-MASTER-RECORD
+006250          AT END
+006260              SET WS-EOF-YES TO TRUE
+006270              GO TO 1210-SKIP-ONE-RECORD-EXIT
+006280      END-READ
+006290      IF NOT WS-FS-INPUT-MASTER-OK
+006300          GO TO 1210-SKIP-ONE-RECORD-EXIT
+006310      END-IF
+006320      ADD 1 TO WS-SKIP-COUNTER.
+006330  1210-SKIP-ONE-RECORD-EXIT.
+006340     EXIT.
+006350*----------------------------------------------------------------*
+006360*  2000-PROCESS-ONE-RECORD - READ AND EDIT ONE INPUT RECORD. IF   *
+006370*  THE READ ITSELF FAILED (DECLARATIVES SET WS-ABEND-REQUESTED    *
+006380*  BUT DID NOT STOP THE RUN), BAIL OUT WITHOUT TOUCHING THE       *
+006390*  STALE RECORD AREA - MYPARAGRAPH'S LOOP STOPS ON THE NEXT       *
+006400*  ITERATION SINCE IT NOW CHECKS WS-ABEND-REQUESTED TOO. A        *
+006410*  RECORD WITH NO KEY CONTROL VALUE CANNOT BE PROCESSED OR        *
+006420*  AUDITED, SO IT IS COUNTED AS A REJECT AND SKIPPED. CLEANSING   *
+006430*  (MYSECTION1) MUTATES THE RECORD AND IS SKIPPED ENTIRELY FOR A  *
+006440*  READ-ONLY RECONCILIATION RUN; MYSECTION2'S IN-MEMORY TOTALS    *
+006450*  STILL ACCUMULATE SO THEY CAN BE COMPARED AGAINST THE NIGHTLY   *
+006460*  RUN'S FIGURES, BUT ITS REPORT WRITES ARE THEMSELVES GATED ON   *
+006470*  RECONCILE-MODE-OFF (SEE 4000/4100-WRITE-...-LINE).             *
+006480*----------------------------------------------------------------*
+006490 2000-PROCESS-ONE-RECORD.
+006500     READ INPUT-MASTER-FILE INTO INPUT-MASTER-RECORD
+006510         AT END
+006520             SET WS-EOF-YES TO TRUE
+006530             GO TO 2000-PROCESS-ONE-RECORD-EXIT
+006540     END-READ
+006550     IF NOT WS-FS-INPUT-MASTER-OK
+006560         GO TO 2000-PROCESS-ONE-RECORD-EXIT
+006570     END-IF
+006580     ADD 1 TO WS-DT-RECORDS-READ
+006590     IF IM-KEY-CONTROL-FIELD = SPACES
+006600         ADD 1 TO WS-DT-RECORDS-REJECTED
+006610         IF OutParam1 < 08
+006620             SET OUT1-REJECT TO TRUE
+006630         END-IF
+006640         GO TO 2000-PROCESS-ONE-RECORD-EXIT
+006650     END-IF
+006660     MOVE IM-KEY-CONTROL-FIELD TO WS-AUDIT-BEFORE-KEY-CONTROL
+006670     MOVE IM-CUSTOMER-NAME TO WS-AUDIT-BEFORE-CUSTOMER-NAME
+006680     MOVE IM-CUSTOMER-ADDRESS TO WS-AUDIT-BEFORE-ADDRESS
+006690     IF RECONCILE-MODE-OFF
+006700         PERFORM MySection1 THRU MySection1-EXIT
+006710     END-IF
+006720     PERFORM MySection2 THRU MySection2-EXIT
+006730     IF RECONCILE-MODE-OFF
+006740         PERFORM 2100-WRITE-AUDIT-TRAIL THRU
+006750             2100-WRITE-AUDIT-TRAIL-EXIT
+006760         ADD 1 TO WS-DT-RECORDS-UPDATED
+006770         ADD IM-TRANSACTION-AMOUNT TO WS-DT-DOLLAR-TOTAL
+006780     END-IF
+006790     IF RECONCILE-MODE-OFF
+006800         PERFORM 2200-CHECKPOINT-IF-NEEDED THRU
+006810             2200-CHECKPOINT-IF-NEEDED-EXIT
+006820     END-IF.
+006830 2000-PROCESS-ONE-RECORD-EXIT.
+006840     EXIT.
+006850*----------------------------------------------------------------*
+006860*  2200-CHECKPOINT-IF-NEEDED - EVERY WS-CHECKPOINT-INTERVAL       *
+006870*  RECORDS, WRITE THE CURRENT PHYSICAL READ COUNT, LAST PROCESSED *
+006880*  KEY, AND EVERY RUNNING ACCUMULATOR TO CHECKPOINT-FILE SO A     *
+006890*  JCL RESTART CAN REPOSITION HERE AND PICK THE TOTALS BACK UP    *
+006900*  INSTEAD OF REPROCESSING THE WHOLE FILE AND UNDER-REPORTING.    *
+006910*  CKPT-RECORDS-PROCESSED IS SET FROM WS-DT-RECORDS-READ, NOT     *
+006920*  WS-GRAND-RECORD-COUNT, SINCE 1210-SKIP-ONE-RECORD COUNTS EVERY *
+006930*  PHYSICAL READ (INCLUDING REJECTS) WHEN IT SKIPS BACK TO THIS   *
+006940*  POINT, AND WS-GRAND-RECORD-COUNT EXCLUDES REJECTS.             *
+006950*----------------------------------------------------------------*
+006960 2200-CHECKPOINT-IF-NEEDED.
+006970     MOVE IM-KEY-CONTROL-FIELD TO WS-LAST-PROCESSED-KEY
+006980     ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+006990     IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+007000         MOVE WS-DT-RECORDS-READ TO CKPT-RECORDS-PROCESSED
+007010         MOVE WS-LAST-PROCESSED-KEY TO CKPT-LAST-PROCESSED-KEY
+007020         MOVE WS-GRAND-RECORD-COUNT TO CKPT-GRAND-RECORD-COUNT
+007030         MOVE WS-GRAND-AMOUNT-TOTAL TO CKPT-GRAND-AMOUNT-TOTAL
+007040         MOVE WS-BRANCH-RECORD-COUNT TO CKPT-BRANCH-RECORD-COUNT
+007050         MOVE WS-BRANCH-AMOUNT-TOTAL TO CKPT-BRANCH-AMOUNT-TOTAL
+007060         MOVE WS-PRIOR-KEY-CONTROL TO CKPT-PRIOR-KEY-CONTROL
+007070         MOVE WS-FIRST-RECORD-SWITCH TO CKPT-FIRST-RECORD-SWITCH
+007080         MOVE WS-DT-RECORDS-READ TO CKPT-DT-RECORDS-READ
+007090         MOVE WS-DT-RECORDS-UPDATED TO CKPT-DT-RECORDS-UPDATED
+007100         MOVE WS-DT-RECORDS-REJECTED TO CKPT-DT-RECORDS-REJECTED
+007110         MOVE WS-DT-DOLLAR-TOTAL TO CKPT-DT-DOLLAR-TOTAL
+007120         WRITE CHECKPOINT-RECORD
+007130         MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+007140     END-IF.
+007150 2200-CHECKPOINT-IF-NEEDED-EXIT.
+007160     EXIT.
+007170*----------------------------------------------------------------*
+007180*  2100-WRITE-AUDIT-TRAIL - LOG THE BEFORE/AFTER IMAGE OF THE    *
+007190*  RECORD JUST PROCESSED, WITH TIMESTAMP AND USER-ID, TO THE     *
+007200*  AUDIT TRAIL FILE FOR COMPLIANCE TRACEABILITY.                 *
+007210*----------------------------------------------------------------*
+007220 2100-WRITE-AUDIT-TRAIL.
+007230     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+007240     ACCEPT WS-AUDIT-TIME FROM TIME
+007250     MOVE SPACES TO AUDIT-TRAIL-RECORD
+007260     STRING WS-AUDIT-DATE "-" WS-AUDIT-TIME
+007270         DELIMITED BY SIZE INTO AT-TIMESTAMP
+007280     MOVE IM-USER-ID TO AT-USER-ID
+007290     MOVE WS-AUDIT-BEFORE-KEY-CONTROL TO AT-BEFORE-KEY-CONTROL
+007300     MOVE WS-AUDIT-BEFORE-CUSTOMER-NAME TO AT-BEFORE-CUSTOMER-NAME
+007310     MOVE WS-AUDIT-BEFORE-ADDRESS TO AT-BEFORE-ADDRESS
+007320     MOVE IM-KEY-CONTROL-FIELD TO AT-AFTER-KEY-CONTROL
+007330     MOVE IM-CUSTOMER-NAME TO AT-AFTER-CUSTOMER-NAME
+007340     MOVE IM-CUSTOMER-ADDRESS TO AT-AFTER-ADDRESS
+007350     WRITE AUDIT-TRAIL-RECORD.
+007360 2100-WRITE-AUDIT-TRAIL-EXIT.
+007370     EXIT.
+007380*----------------------------------------------------------------*
+007390*  MYSECTION1 - PER-RECORD EDIT / VALIDATION.                    *
+007400*----------------------------------------------------------------*
+007410 MySection1 SECTION.
+007420 MySection1-START.
+007430     PERFORM 3000-CLEANSE-CUSTOMER-DATA THRU
+007440         3000-CLEANSE-CUSTOMER-DATA-EXIT.
+007450 MySection1-EXIT.
+007460     EXIT.
+007470*----------------------------------------------------------------*
+007480*  3000-CLEANSE-CUSTOMER-DATA - SCAN THE CUSTOMER NAME AND        *
+007490*  ADDRESS FOR EMBEDDED LOW-VALUES, STRAY COMMAS, AND OTHER       *
+007500*  NON-PRINTABLE CHARACTERS, REPLACE THEM WITH SPACES, AND LOG    *
+007510*  A ONE-LINE EXCEPTION WHEN ANYTHING WAS FOUND.                  *
+007520*----------------------------------------------------------------*
+007530 3000-CLEANSE-CUSTOMER-DATA.
+007540     MOVE ZERO TO WS-CLEANSE-LOW-VALUES
+007550     MOVE ZERO TO WS-CLEANSE-COMMAS
+007560     MOVE ZERO TO WS-CLEANSE-NONPRINT
+007570     MOVE SPACES TO WS-CLEANSE-SCRATCH
+007580     MOVE IM-CUSTOMER-NAME TO WS-CLEANSE-SCRATCH
+007590     MOVE 30 TO WS-CLEANSE-SCRATCH-LEN
+007600     PERFORM 3020-SCAN-SCRATCH-FOR-BAD-CHARS THRU
+007610         3020-SCAN-SCRATCH-FOR-BAD-CHARS-EXIT
+007620     MOVE WS-CLEANSE-SCRATCH(1:30) TO IM-CUSTOMER-NAME
+007630     MOVE SPACES TO WS-CLEANSE-SCRATCH
+007640     MOVE IM-CUSTOMER-ADDRESS TO WS-CLEANSE-SCRATCH
+007650     MOVE 40 TO WS-CLEANSE-SCRATCH-LEN
+007660     PERFORM 3020-SCAN-SCRATCH-FOR-BAD-CHARS THRU
+007670         3020-SCAN-SCRATCH-FOR-BAD-CHARS-EXIT
+007680     MOVE WS-CLEANSE-SCRATCH(1:40) TO IM-CUSTOMER-ADDRESS
+007690     ADD WS-CLEANSE-LOW-VALUES WS-CLEANSE-COMMAS
+007700         WS-CLEANSE-NONPRINT GIVING WS-CLEANSE-TALLY-TOTAL
+007710     IF WS-CLEANSE-TALLY-TOTAL > ZERO
+007720         IF OutParam1 < 04
+007730             SET OUT1-WARNING-DEFAULTS-APPLIED TO TRUE
+007740         END-IF
+007750         PERFORM 3010-WRITE-EXCEPTION-LINE THRU
+007760             3010-WRITE-EXCEPTION-LINE-EXIT
+007770     END-IF.
+007780 3000-CLEANSE-CUSTOMER-DATA-EXIT.
+007790     EXIT.
+007800*----------------------------------------------------------------*
+007810*  3010-WRITE-EXCEPTION-LINE - LOG THE KEY AND BAD-CHARACTER      *
+007820*  COUNTS FOR A RECORD THE CLEANSING ABOVE HAD TO FIX.            *
+007830*----------------------------------------------------------------*
+007840 3010-WRITE-EXCEPTION-LINE.
+007850     MOVE WS-CLEANSE-TALLY-TOTAL TO WS-CLEANSE-TALLY-DISPLAY
+007860     MOVE SPACES TO EXCEPTION-REPORT-RECORD
+007870     STRING "KEY " IM-KEY-CONTROL-FIELD
+007880         "  BAD CHARACTERS CLEANSED " WS-CLEANSE-TALLY-DISPLAY
+007890         DELIMITED BY SIZE INTO EXCEPTION-REPORT-RECORD
+007900     WRITE EXCEPTION-REPORT-RECORD.
+007910 3010-WRITE-EXCEPTION-LINE-EXIT.
+007920     EXIT.
+007930*----------------------------------------------------------------*
+007940*  3020-SCAN-SCRATCH-FOR-BAD-CHARS - WALK WS-CLEANSE-SCRATCH ONE  *
+007950*  CHARACTER AT A TIME FOR WS-CLEANSE-SCRATCH-LEN CHARACTERS,     *
+007960*  TALLYING AND BLANKING OUT EMBEDDED LOW-VALUES, COMMAS, AND     *
+007970*  OTHER NON-PRINTABLE CHARACTERS AS THEY ARE FOUND.              *
+007980*----------------------------------------------------------------*
+007990 3020-SCAN-SCRATCH-FOR-BAD-CHARS.
+008000     MOVE 1 TO WS-CLEANSE-SUBSCRIPT
+008010     PERFORM 3030-CHECK-ONE-SCRATCH-CHAR THRU
+008020         3030-CHECK-ONE-SCRATCH-CHAR-EXIT
+008030         UNTIL WS-CLEANSE-SUBSCRIPT > WS-CLEANSE-SCRATCH-LEN.
+008040 3020-SCAN-SCRATCH-FOR-BAD-CHARS-EXIT.
+008050     EXIT.
+008060*----------------------------------------------------------------*
+008070*  3030-CHECK-ONE-SCRATCH-CHAR - CLASSIFY AND, IF NECESSARY,      *
+008080*  BLANK OUT THE CHARACTER AT WS-CLEANSE-SUBSCRIPT.               *
+008090*----------------------------------------------------------------*
+008100 3030-CHECK-ONE-SCRATCH-CHAR.
+008110     MOVE WS-CLEANSE-SCRATCH(WS-CLEANSE-SUBSCRIPT:1)
+008120         TO WS-CLEANSE-ONE-CHAR
+008130     IF WS-CLEANSE-ONE-CHAR = LOW-VALUE
+008140         ADD 1 TO WS-CLEANSE-LOW-VALUES
+008150         MOVE SPACE TO WS-CLEANSE-SCRATCH(WS-CLEANSE-SUBSCRIPT:1)
+008160     ELSE
+008170         IF WS-CLEANSE-ONE-CHAR = ","
+008180             ADD 1 TO WS-CLEANSE-COMMAS
+008190             MOVE SPACE TO
+008200                 WS-CLEANSE-SCRATCH(WS-CLEANSE-SUBSCRIPT:1)
+008210         ELSE
+008220             IF WS-CLEANSE-ONE-CHAR IS WS-NONPRINT-CLASS
+008230                 ADD 1 TO WS-CLEANSE-NONPRINT
+008240                 MOVE SPACE TO
+008250                     WS-CLEANSE-SCRATCH(WS-CLEANSE-SUBSCRIPT:1)
+008260             END-IF
+008270         END-IF
+008280     END-IF
+008290     ADD 1 TO WS-CLEANSE-SUBSCRIPT.
+008300 3030-CHECK-ONE-SCRATCH-CHAR-EXIT.
+008310     EXIT.
+008320*----------------------------------------------------------------*
+008330*  MYSECTION2 - PER-RECORD ACCUMULATION, WITH A CONTROL BREAK ON *
+008340*  THE KEY CONTROL FIELD. A SUBTOTAL LINE IS WRITTEN EACH TIME   *
+008350*  THE KEY CHANGES, AND THE BRANCH ACCUMULATORS RESET.           *
+008360*----------------------------------------------------------------*
+008370 MySection2 SECTION 10.
+008380 MySection2-START.
+008390     IF WS-FIRST-RECORD-YES
+008400         SET WS-FIRST-RECORD-NO TO TRUE
+008410         MOVE IM-KEY-CONTROL-FIELD TO WS-PRIOR-KEY-CONTROL
+008420     END-IF
+008430     IF IM-KEY-CONTROL-FIELD NOT = WS-PRIOR-KEY-CONTROL
+008440         PERFORM 4000-WRITE-SUBTOTAL-LINE THRU
+008450             4000-WRITE-SUBTOTAL-LINE-EXIT
+008460         MOVE IM-KEY-CONTROL-FIELD TO WS-PRIOR-KEY-CONTROL
+008470     END-IF
+008480     ADD 1 TO WS-BRANCH-RECORD-COUNT
+008490     ADD 1 TO WS-GRAND-RECORD-COUNT
+008500     ADD IM-TRANSACTION-AMOUNT TO WS-BRANCH-AMOUNT-TOTAL
+008510     ADD IM-TRANSACTION-AMOUNT TO WS-GRAND-AMOUNT-TOTAL.
+008520 MySection2-EXIT.
+008530     EXIT.
+008540*----------------------------------------------------------------*
+008550*  4000-WRITE-SUBTOTAL-LINE - EMIT ONE BRANCH SUBTOTAL AND RESET *
+008560*  THE BRANCH ACCUMULATORS FOR THE NEXT KEY CONTROL VALUE.       *
+008570*----------------------------------------------------------------*
+008580 4000-WRITE-SUBTOTAL-LINE.
+008590     MOVE WS-PRIOR-KEY-CONTROL TO WS-CONTROL-RPT-KEY-DISPLAY
+008600     MOVE WS-BRANCH-RECORD-COUNT TO WS-CONTROL-RPT-COUNT-DISPLAY
+008610     MOVE WS-BRANCH-AMOUNT-TOTAL TO WS-CONTROL-RPT-AMOUNT-DISPLAY
+008620     IF RECONCILE-MODE-OFF
+008630         MOVE SPACES TO CONTROL-REPORT-RECORD
+008640         STRING "SUBTOTAL  KEY " WS-CONTROL-RPT-KEY-DISPLAY
+008650             "  COUNT " WS-CONTROL-RPT-COUNT-DISPLAY
+008660             "  AMOUNT " WS-CONTROL-RPT-AMOUNT-DISPLAY
+008670             DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+008680         WRITE CONTROL-REPORT-RECORD
+008690     END-IF
+008700     MOVE ZERO TO WS-BRANCH-RECORD-COUNT
+008710     MOVE ZERO TO WS-BRANCH-AMOUNT-TOTAL.
+008720 4000-WRITE-SUBTOTAL-LINE-EXIT.
+008730     EXIT.
+008740*----------------------------------------------------------------*
+008750*  4100-WRITE-GRAND-TOTAL-LINE - EMIT THE END-OF-FILE GRAND      *
+008760*  TOTAL ACROSS ALL KEY CONTROL BREAKS.                          *
+008770*----------------------------------------------------------------*
+008780 4100-WRITE-GRAND-TOTAL-LINE.
+008790     MOVE WS-GRAND-RECORD-COUNT TO WS-CONTROL-RPT-COUNT-DISPLAY
+008800     MOVE WS-GRAND-AMOUNT-TOTAL TO WS-CONTROL-RPT-AMOUNT-DISPLAY
+008810     IF RECONCILE-MODE-OFF
+008820         MOVE SPACES TO CONTROL-REPORT-RECORD
+008830         STRING "GRAND TOTAL   COUNT "
+008840             WS-CONTROL-RPT-COUNT-DISPLAY
+008850             "  AMOUNT " WS-CONTROL-RPT-AMOUNT-DISPLAY
+008860             DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+008870         WRITE CONTROL-REPORT-RECORD
+008880     END-IF.
+008890 4100-WRITE-GRAND-TOTAL-LINE-EXIT.
+008900     EXIT.
+008910*----------------------------------------------------------------*
+008920*  9050-WRITE-DAILY-SUMMARY - DISPLAY THE DAILY RECONCILIATION    *
+008930*  TOTALS ON THE JOB LOG, AND - UNDER RECONCILE-MODE-OFF ONLY -    *
+008940*  ALSO WRITE THEM TO DAILY-SUMMARY-FILE FOR THE DAILY             *
+008950*  RECONCILIATION BINDER. A READ-ONLY RECONCILIATION RUN NEVER    *
+008960*  OPENS DAILY-SUMMARY-FILE (SEE 1000-INITIALIZE), SO ITS WRITE    *
+008970*  IS SKIPPED HERE TOO - ONLY THE JOB-LOG DISPLAY HAPPENS.        *
+008980*----------------------------------------------------------------*
+008990 9050-WRITE-DAILY-SUMMARY.
+009000     MOVE WS-DT-RECORDS-READ TO WS-CONTROL-RPT-COUNT-DISPLAY
+009010     MOVE SPACES TO DAILY-SUMMARY-RECORD
+009020     STRING "RECORDS READ     " WS-CONTROL-RPT-COUNT-DISPLAY
+009030         DELIMITED BY SIZE INTO DAILY-SUMMARY-RECORD
+009040     DISPLAY DAILY-SUMMARY-RECORD
+009050     IF RECONCILE-MODE-OFF
+009060         WRITE DAILY-SUMMARY-RECORD
+009070     END-IF
+009080     MOVE WS-DT-RECORDS-UPDATED TO WS-CONTROL-RPT-COUNT-DISPLAY
+009090     MOVE SPACES TO DAILY-SUMMARY-RECORD
+009100     STRING "RECORDS UPDATED  " WS-CONTROL-RPT-COUNT-DISPLAY
+009110         DELIMITED BY SIZE INTO DAILY-SUMMARY-RECORD
+009120     DISPLAY DAILY-SUMMARY-RECORD
+009130     IF RECONCILE-MODE-OFF
+009140         WRITE DAILY-SUMMARY-RECORD
+009150     END-IF
+009160     MOVE WS-DT-RECORDS-REJECTED TO WS-CONTROL-RPT-COUNT-DISPLAY
+009170     MOVE SPACES TO DAILY-SUMMARY-RECORD
+009180     STRING "RECORDS REJECTED " WS-CONTROL-RPT-COUNT-DISPLAY
+009190         DELIMITED BY SIZE INTO DAILY-SUMMARY-RECORD
+009200     DISPLAY DAILY-SUMMARY-RECORD
+009210     IF RECONCILE-MODE-OFF
+009220         WRITE DAILY-SUMMARY-RECORD
+009230     END-IF
+009240     MOVE WS-DT-DOLLAR-TOTAL TO WS-CONTROL-RPT-AMOUNT-DISPLAY
+009250     MOVE SPACES TO DAILY-SUMMARY-RECORD
+009260     STRING "DOLLAR TOTAL     " WS-CONTROL-RPT-AMOUNT-DISPLAY
+009270         DELIMITED BY SIZE INTO DAILY-SUMMARY-RECORD
+009280     DISPLAY DAILY-SUMMARY-RECORD
+009290     IF RECONCILE-MODE-OFF
+009300         WRITE DAILY-SUMMARY-RECORD
+009310     END-IF.
+009320 9050-WRITE-DAILY-SUMMARY-EXIT.
+009330     EXIT.
+009340*----------------------------------------------------------------*
+009350*  9000-TERMINATE - WRITE THE DAILY SUMMARY AND CLOSE FILES.      *
+009360*  CONTROL-REPORT/CHECKPOINT/DAILY-SUMMARY/EXCEPTION-REPORT/      *
+009370*  AUDIT-TRAIL ARE ONLY CLOSED UNDER RECONCILE-MODE-OFF, SINCE A   *
+009380*  READ-ONLY RECONCILIATION RUN NEVER OPENS THEM (SEE              *
+009390*  1000-INITIALIZE AND 1050/1100) - CLOSING A FILE THAT WAS       *
+009400*  NEVER OPENED RETURNS FILE STATUS 42, WHICH WOULD TRIP EACH     *
+009410*  FILE'S OWN DECLARATIVE AND LOG A SPURIOUS I/O ERROR.          *
+009420*----------------------------------------------------------------*
+009430 9000-TERMINATE.
+009440     PERFORM 9050-WRITE-DAILY-SUMMARY THRU
+009450         9050-WRITE-DAILY-SUMMARY-EXIT
+009460     CLOSE INPUT-MASTER-FILE
+009470     IF RECONCILE-MODE-OFF
+009480         CLOSE CONTROL-REPORT-FILE
+009490         CLOSE CHECKPOINT-FILE
+009500         CLOSE DAILY-SUMMARY-FILE
+009510         CLOSE EXCEPTION-REPORT-FILE
+009520         CLOSE AUDIT-TRAIL-FILE
+009530     END-IF.
+009540 9000-TERMINATE-EXIT.
+009550     EXIT.
